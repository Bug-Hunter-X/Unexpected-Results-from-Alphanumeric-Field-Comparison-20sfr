@@ -0,0 +1,44 @@
+//RECONCIL JOB (ACCTNO),'RECONCILE EXTRACTS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* NIGHTLY OLD/NEW EXTRACT RECONCILIATION
+//*
+//* Compares matched records between the prior-day and current-day
+//* extract files and produces a compare report for every pair.
+//* The step fails (non-zero return code) when the number of
+//* mismatched records exceeds the tolerance set on the SYSIN
+//* control card.
+//*--------------------------------------------------------------
+//RECON    EXEC PGM=RECONCIL
+//STEPLIB  DD DSN=PROD.RECONCIL.LOADLIB,DISP=SHR
+//OLDEXTR  DD DSN=PROD.EXTRACT.OLD,DISP=SHR
+//NEWEXTR  DD DSN=PROD.EXTRACT.NEW,DISP=SHR
+//RPTFILE  DD DSN=PROD.RECONCIL.RPTFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=223)
+//RESTART  DD DSN=PROD.RECONCIL.RESTART,
+//             DISP=(MOD,DELETE,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=37)
+//*--------------------------------------------------------------
+//* SYSIN control card (see copybooks/CTLCARD.cpy for layout):
+//*   Col  1    trim-aware compare switch      (Y/N)
+//*   Col  2    case-insensitive compare switch (Y/N)
+//*   Col  3    numeric-aware compare switch    (Y/N)
+//*   Cols 4-8  checkpoint interval             (0 = none)
+//*   Cols 9-13 mismatch tolerance
+//* The card below runs an exact-byte compare, checkpoints every
+//* 1000 records, and allows up to 25 mismatches before the step
+//* return code goes non-zero.
+//*--------------------------------------------------------------
+//SYSIN    DD *
+NNN0100000025
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//* Return code contract:
+//*   RC=0   run completed, mismatches within tolerance
+//*   RC=8   mismatch tolerance exceeded
+//*   RC=16  old/new extracts out of sequence or record counts differ
+//*
