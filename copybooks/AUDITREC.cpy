@@ -0,0 +1,15 @@
+      *>----------------------------------------------------------------
+      *> AUDITREC - audit trail record written by DISPOSE for every
+      *>            exception an operator dispositions from the
+      *>            RECONCIL compare report. One record per decision,
+      *>            for compliance review.
+      *>----------------------------------------------------------------
+       01  AUDIT-TRAIL-RECORD.
+           05  AT-RECORD-KEY           PIC X(10).
+           05  AT-DISPOSITION-CODE     PIC X(01).
+               88  AT-DISP-ACCEPTED        VALUE "A".
+               88  AT-DISP-NEEDS-FIX       VALUE "N".
+           05  AT-COMMENT              PIC X(60).
+           05  AT-USER-ID              PIC X(08).
+           05  AT-DISPOSITION-DATE     PIC X(10).
+           05  AT-DISPOSITION-TIME     PIC X(08).
