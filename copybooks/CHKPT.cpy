@@ -0,0 +1,11 @@
+      *>----------------------------------------------------------------
+      *> CHKPT - RECONCIL restart file record. One record is appended
+      *>         every CC-CHECKPOINT-INTERVAL compared pairs; on
+      *>         restart the last record in the file is the resume
+      *>         point.
+      *>----------------------------------------------------------------
+       01  RESTART-RECORD.
+           05  RS-LAST-KEY             PIC X(10).
+           05  RS-COMPARED-COUNT       PIC 9(09).
+           05  RS-EQUAL-COUNT          PIC 9(09).
+           05  RS-MISMATCH-COUNT       PIC 9(09).
