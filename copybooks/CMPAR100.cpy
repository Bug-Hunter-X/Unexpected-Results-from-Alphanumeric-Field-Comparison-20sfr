@@ -0,0 +1,10 @@
+      *>----------------------------------------------------------------
+      *> CMPAR100 - comparison work areas for the 100-byte standard
+      *>            extract payload (matches the original WS-AREA-1 /
+      *>            WS-AREA-2 PIC X(100) fields in bug.cob). Member of
+      *>            the CMPARnnn family (see also CMPAR080, CMPAR200).
+      *>----------------------------------------------------------------
+       01  WS-AREA-1                   PIC X(100).
+       01  WS-AREA-2                   PIC X(100).
+       01  WS-COMPARE-1                PIC X(100).
+       01  WS-COMPARE-2                PIC X(100).
