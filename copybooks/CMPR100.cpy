@@ -0,0 +1,16 @@
+      *>----------------------------------------------------------------
+      *> CMPR100 - comparison exception/report record for the 100-byte
+      *>           standard extract family. One record is written per
+      *>           compared pair (both EQUAL and MISMATCH), so the run
+      *>           leaves a durable, filable record instead of
+      *>           scrolling SYSOUT. Member of the CMPRnnn family (see
+      *>           also CMPR080, CMPR200).
+      *>----------------------------------------------------------------
+       01  COMPARE-REPORT-RECORD.
+           05  CR-RECORD-KEY           PIC X(10).
+           05  CR-AREA-1               PIC X(100).
+           05  CR-AREA-2               PIC X(100).
+           05  CR-RESULT-FLAG          PIC X(08).
+               88  CR-RESULT-EQUAL         VALUE "EQUAL   ".
+               88  CR-RESULT-MISMATCH      VALUE "MISMATCH".
+           05  CR-DIFF-POSITION        PIC 9(05).
