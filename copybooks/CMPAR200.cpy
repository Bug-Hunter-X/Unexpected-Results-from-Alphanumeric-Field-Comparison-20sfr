@@ -0,0 +1,9 @@
+      *>----------------------------------------------------------------
+      *> CMPAR200 - comparison work areas for the 200-byte new-format
+      *>            extract payload. Member of the CMPARnnn family (see
+      *>            also CMPAR080, CMPAR100).
+      *>----------------------------------------------------------------
+       01  WS-AREA-1                   PIC X(200).
+       01  WS-AREA-2                   PIC X(200).
+       01  WS-COMPARE-1                PIC X(200).
+       01  WS-COMPARE-2                PIC X(200).
