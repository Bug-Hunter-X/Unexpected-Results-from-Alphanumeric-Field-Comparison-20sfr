@@ -0,0 +1,25 @@
+      *>----------------------------------------------------------------
+      *> CTLCARD - RECONCIL SYSIN control card layout (one 80-byte
+      *>           record). Drives the compare-mode switches for a run.
+      *>
+      *>  Col   1    CC-TRIM-SWITCH        Y = ignore trailing spaces
+      *>                                   when comparing the payload
+      *>  Col   2    CC-CASE-SWITCH        Y = fold both fields to
+      *>                                   upper case before comparing
+      *>  Col   3    CC-NUMERIC-SWITCH     Y = strip leading zeros/
+      *>                                   spaces and compare as a
+      *>                                   numeric value, not raw bytes
+      *>  Cols  4- 8 CC-CHECKPOINT-INTERVAL  checkpoint every N records
+      *>                                     (0 = no checkpointing)
+      *>  Cols  9-13 CC-MISMATCH-TOLERANCE   mismatches allowed before
+      *>                                     the step return code goes
+      *>                                     non-zero
+      *>  Cols 14-80 FILLER
+      *>----------------------------------------------------------------
+       01  CONTROL-CARD.
+           05  CC-TRIM-SWITCH          PIC X(01).
+           05  CC-CASE-SWITCH          PIC X(01).
+           05  CC-NUMERIC-SWITCH       PIC X(01).
+           05  CC-CHECKPOINT-INTERVAL  PIC 9(05).
+           05  CC-MISMATCH-TOLERANCE   PIC 9(05).
+           05  FILLER                  PIC X(67).
