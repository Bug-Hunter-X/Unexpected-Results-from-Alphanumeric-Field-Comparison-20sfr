@@ -0,0 +1,10 @@
+      *>----------------------------------------------------------------
+      *> EXTR080 - extract record layout for the 80-byte legacy extract
+      *>           format. Member of the EXTRnnn family (see also
+      *>           EXTR100, EXTR200). Copy into an FD and use REPLACING
+      *>           to rename EXTRACT-RECORD/EXTRACT-KEY/EXTRACT-PAYLOAD
+      *>           when a program needs two instances (e.g. OLD-/NEW-).
+      *>----------------------------------------------------------------
+       01  EXTRACT-RECORD.
+           05  EXTRACT-KEY             PIC X(10).
+           05  EXTRACT-PAYLOAD         PIC X(80).
