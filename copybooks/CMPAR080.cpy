@@ -0,0 +1,9 @@
+      *>----------------------------------------------------------------
+      *> CMPAR080 - comparison work areas for the 80-byte legacy
+      *>            extract payload. Member of the CMPARnnn family (see
+      *>            also CMPAR100, CMPAR200).
+      *>----------------------------------------------------------------
+       01  WS-AREA-1                   PIC X(80).
+       01  WS-AREA-2                   PIC X(80).
+       01  WS-COMPARE-1                PIC X(80).
+       01  WS-COMPARE-2                PIC X(80).
