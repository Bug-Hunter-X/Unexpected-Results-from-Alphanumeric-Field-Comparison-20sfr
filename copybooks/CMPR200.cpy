@@ -0,0 +1,13 @@
+      *>----------------------------------------------------------------
+      *> CMPR200 - comparison exception/report record for the 200-byte
+      *>           new-format extract family. Member of the CMPRnnn
+      *>           family (see also CMPR080, CMPR100).
+      *>----------------------------------------------------------------
+       01  COMPARE-REPORT-RECORD.
+           05  CR-RECORD-KEY           PIC X(10).
+           05  CR-AREA-1               PIC X(200).
+           05  CR-AREA-2               PIC X(200).
+           05  CR-RESULT-FLAG          PIC X(08).
+               88  CR-RESULT-EQUAL         VALUE "EQUAL   ".
+               88  CR-RESULT-MISMATCH      VALUE "MISMATCH".
+           05  CR-DIFF-POSITION        PIC 9(05).
