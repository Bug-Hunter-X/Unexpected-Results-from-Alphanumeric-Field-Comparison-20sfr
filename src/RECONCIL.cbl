@@ -0,0 +1,371 @@
+      *>----------------------------------------------------------------
+      *> PROGRAM:  RECONCIL
+      *>
+      *> Nightly two-file batch reconciliation of matched old/new
+      *> extract records. Grew out of the old WS-AREA-1 = WS-AREA-2
+      *> hand-edited compare in bug.cob: instead of someone MOVEing
+      *> values into working storage by hand, this reads paired
+      *> records off the old and new extract files (matched, ascending
+      *> by key) and runs the same style of compare on each pair's
+      *> 100-byte payload field.
+      *>
+      *> Every compared pair is written to COMPARE-REPORT-FILE with a
+      *> result flag of EQUAL or MISMATCH, key, and both full payload
+      *> values, so there is a durable, filable record of the run
+      *> instead of scrolling SYSOUT DISPLAY lines.
+      *>
+      *> This program is built against the 100-byte compare family
+      *> (CMPAR100 / EXTR100 / CMPR100), matching the original bug.cob
+      *> WS-AREA-1 / WS-AREA-2 PIC X(100) fields. To reconcile 80-byte
+      *> legacy or 200-byte new-format extracts, copy this member and
+      *> swap in the CMPAR080/EXTR080/CMPR080 (or *200) family - the
+      *> paragraph logic below does not change.
+      *>----------------------------------------------------------------
+       >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCIL.
+       AUTHOR. RECONCILIATION-TEAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-EXTRACT-FILE ASSIGN TO "OLDEXTR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OLD-FILE-STATUS.
+
+           SELECT NEW-EXTRACT-FILE ASSIGN TO "NEWEXTR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NEW-FILE-STATUS.
+
+           SELECT COMPARE-REPORT-FILE ASSIGN TO "RPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+           SELECT CONTROL-CARD-FILE ASSIGN TO "SYSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-FILE-STATUS.
+
+           SELECT RESTART-FILE ASSIGN TO "RESTART"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OLD-EXTRACT-FILE.
+       COPY EXTR100 REPLACING EXTRACT-RECORD  BY OLD-EXTRACT-RECORD
+                              EXTRACT-KEY     BY OLD-EXTRACT-KEY
+                              EXTRACT-PAYLOAD BY OLD-EXTRACT-PAYLOAD.
+
+       FD  NEW-EXTRACT-FILE.
+       COPY EXTR100 REPLACING EXTRACT-RECORD  BY NEW-EXTRACT-RECORD
+                              EXTRACT-KEY     BY NEW-EXTRACT-KEY
+                              EXTRACT-PAYLOAD BY NEW-EXTRACT-PAYLOAD.
+
+       FD  COMPARE-REPORT-FILE.
+       COPY CMPR100.
+
+       FD  CONTROL-CARD-FILE.
+       COPY CTLCARD.
+
+       FD  RESTART-FILE.
+       COPY CHKPT.
+
+       WORKING-STORAGE SECTION.
+       COPY CMPAR100.
+
+       01  WS-FILE-STATUSES.
+           05  WS-OLD-FILE-STATUS      PIC X(02).
+           05  WS-NEW-FILE-STATUS      PIC X(02).
+           05  WS-RPT-FILE-STATUS      PIC X(02).
+           05  WS-CTL-FILE-STATUS      PIC X(02).
+           05  WS-RESTART-FILE-STATUS  PIC X(02).
+
+       01  WS-SWITCHES.
+           05  WS-OLD-EOF-SW           PIC X(01) VALUE "N".
+               88  WS-OLD-EOF              VALUE "Y".
+           05  WS-NEW-EOF-SW           PIC X(01) VALUE "N".
+               88  WS-NEW-EOF              VALUE "Y".
+           05  WS-RESTART-ACTIVE-SW    PIC X(01) VALUE "N".
+               88  WS-RESTART-ACTIVE       VALUE "Y".
+           05  WS-RESTART-FOUND-SW     PIC X(01) VALUE "N".
+               88  WS-RESTART-FOUND        VALUE "Y".
+
+       01  WS-SUB                      PIC 9(05) VALUE ZERO.
+
+       01  WS-COUNTERS.
+           05  WS-COMPARED-COUNT       PIC 9(09) VALUE ZERO.
+           05  WS-EQUAL-COUNT          PIC 9(09) VALUE ZERO.
+           05  WS-MISMATCH-COUNT       PIC 9(09) VALUE ZERO.
+           05  WS-SINCE-CHECKPOINT     PIC 9(09) VALUE ZERO.
+
+       01  WS-NUMERIC-COMPARE-FIELDS.
+           05  WS-NUMERIC-1            PIC S9(15)V9(5) VALUE ZERO.
+           05  WS-NUMERIC-2            PIC S9(15)V9(5) VALUE ZERO.
+           05  WS-NUMERIC-1-VALID-SW   PIC X(01) VALUE "N".
+               88  WS-NUMERIC-1-VALID      VALUE "Y".
+           05  WS-NUMERIC-2-VALID-SW   PIC X(01) VALUE "N".
+               88  WS-NUMERIC-2-VALID      VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORDS
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE SPACES TO CONTROL-CARD
+           MOVE ZERO TO CC-CHECKPOINT-INTERVAL
+           MOVE ZERO TO CC-MISMATCH-TOLERANCE
+           OPEN INPUT CONTROL-CARD-FILE
+           IF WS-CTL-FILE-STATUS = "00"
+               READ CONTROL-CARD-FILE
+               CLOSE CONTROL-CARD-FILE
+           END-IF
+           IF CC-TRIM-SWITCH NOT = "Y"
+               MOVE "N" TO CC-TRIM-SWITCH
+           END-IF
+           IF CC-CASE-SWITCH NOT = "Y"
+               MOVE "N" TO CC-CASE-SWITCH
+           END-IF
+           IF CC-NUMERIC-SWITCH NOT = "Y"
+               MOVE "N" TO CC-NUMERIC-SWITCH
+           END-IF
+
+           PERFORM 1100-CHECK-RESTART
+
+           OPEN INPUT OLD-EXTRACT-FILE
+           OPEN INPUT NEW-EXTRACT-FILE
+
+           IF WS-RESTART-FOUND
+               OPEN EXTEND COMPARE-REPORT-FILE
+               IF WS-RPT-FILE-STATUS NOT = "00"
+                   DISPLAY "RECONCIL: RPTFILE NOT FOUND FOR RESTART - "
+                       "STARTING A NEW REPORT FILE"
+                   OPEN OUTPUT COMPARE-REPORT-FILE
+               END-IF
+               OPEN EXTEND RESTART-FILE
+           ELSE
+               OPEN OUTPUT COMPARE-REPORT-FILE
+               OPEN OUTPUT RESTART-FILE
+           END-IF.
+
+      *> An abend partway through a large overnight compare used to
+      *> mean starting over from record one. The restart file holds
+      *> the last key checkpointed; if it has a record, resume just
+      *> past that key instead of reprocessing the whole extract.
+       1100-CHECK-RESTART.
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-FILE-STATUS = "00"
+               PERFORM UNTIL WS-RESTART-FILE-STATUS NOT = "00"
+                   READ RESTART-FILE
+                   IF WS-RESTART-FILE-STATUS = "00"
+                       SET WS-RESTART-FOUND TO TRUE
+                   END-IF
+               END-PERFORM
+               CLOSE RESTART-FILE
+           END-IF
+           IF WS-RESTART-FOUND
+               SET WS-RESTART-ACTIVE TO TRUE
+               MOVE RS-COMPARED-COUNT  TO WS-COMPARED-COUNT
+               MOVE RS-EQUAL-COUNT     TO WS-EQUAL-COUNT
+               MOVE RS-MISMATCH-COUNT  TO WS-MISMATCH-COUNT
+               DISPLAY "RECONCIL: RESTARTING AFTER KEY " RS-LAST-KEY
+           END-IF.
+
+       2000-PROCESS-RECORDS.
+           PERFORM 2100-READ-PAIR
+
+           PERFORM UNTIL NOT WS-RESTART-ACTIVE OR WS-OLD-EOF OR WS-NEW-EOF
+               IF OLD-EXTRACT-KEY = RS-LAST-KEY
+                   MOVE "N" TO WS-RESTART-ACTIVE-SW
+               END-IF
+               PERFORM 2100-READ-PAIR
+           END-PERFORM
+
+      *> If the checkpoint key was never matched in the current extract
+      *> (stale checkpoint from a different pair of files, or the key
+      *> legitimately isn't there), the skip loop above runs straight to
+      *> EOF with the restart still "active" - that is not a clean run
+      *> of zero mismatches, it is a run that never compared anything.
+           IF WS-RESTART-ACTIVE
+               DISPLAY "RECONCIL: RESTART KEY " RS-LAST-KEY
+                   " NOT FOUND IN CURRENT EXTRACT - ABORTING"
+               MOVE 16 TO RETURN-CODE
+           END-IF
+
+           PERFORM UNTIL WS-RESTART-ACTIVE OR WS-OLD-EOF OR WS-NEW-EOF
+               PERFORM 2200-COMPARE-PAIR
+               PERFORM 2500-WRITE-REPORT-RECORD
+               ADD 1 TO WS-COMPARED-COUNT
+               ADD 1 TO WS-SINCE-CHECKPOINT
+               IF CR-RESULT-EQUAL
+                   ADD 1 TO WS-EQUAL-COUNT
+               ELSE
+                   ADD 1 TO WS-MISMATCH-COUNT
+               END-IF
+               IF CC-CHECKPOINT-INTERVAL > ZERO
+                   AND WS-SINCE-CHECKPOINT >= CC-CHECKPOINT-INTERVAL
+                   PERFORM 2400-WRITE-CHECKPOINT
+                   MOVE ZERO TO WS-SINCE-CHECKPOINT
+               END-IF
+               PERFORM 2100-READ-PAIR
+           END-PERFORM
+
+      *> One file hitting EOF while the other still has records means
+      *> the extracts don't have matching record counts - the trailing
+      *> records in the longer file were never read or compared, and
+      *> that is not a clean run.
+           IF RETURN-CODE = ZERO
+               AND ((WS-OLD-EOF AND NOT WS-NEW-EOF)
+                    OR (WS-NEW-EOF AND NOT WS-OLD-EOF))
+               DISPLAY "RECONCIL: OLD/NEW EXTRACT RECORD COUNTS "
+                   "DO NOT MATCH"
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       2100-READ-PAIR.
+           READ OLD-EXTRACT-FILE
+               AT END MOVE "Y" TO WS-OLD-EOF-SW
+           END-READ
+           READ NEW-EXTRACT-FILE
+               AT END MOVE "Y" TO WS-NEW-EOF-SW
+           END-READ
+           IF NOT WS-OLD-EOF AND NOT WS-NEW-EOF
+               IF OLD-EXTRACT-KEY NOT = NEW-EXTRACT-KEY
+                   DISPLAY "RECONCIL: KEYS OUT OF SEQUENCE - OLD="
+                       OLD-EXTRACT-KEY " NEW=" NEW-EXTRACT-KEY
+                   MOVE 16 TO RETURN-CODE
+                   MOVE "Y" TO WS-OLD-EOF-SW
+                   MOVE "Y" TO WS-NEW-EOF-SW
+               END-IF
+           END-IF.
+
+       2200-COMPARE-PAIR.
+           MOVE OLD-EXTRACT-PAYLOAD TO WS-AREA-1
+           MOVE NEW-EXTRACT-PAYLOAD TO WS-AREA-2
+           MOVE WS-AREA-1 TO WS-COMPARE-1
+           MOVE WS-AREA-2 TO WS-COMPARE-2
+
+           IF CC-CASE-SWITCH = "Y"
+               MOVE FUNCTION UPPER-CASE(WS-COMPARE-1) TO WS-COMPARE-1
+               MOVE FUNCTION UPPER-CASE(WS-COMPARE-2) TO WS-COMPARE-2
+           END-IF
+
+           EVALUATE TRUE
+               WHEN CC-NUMERIC-SWITCH = "Y"
+                   PERFORM 2210-NUMERIC-COMPARE
+               WHEN CC-TRIM-SWITCH = "Y"
+                   IF FUNCTION TRIM(WS-COMPARE-1, TRAILING)
+                       = FUNCTION TRIM(WS-COMPARE-2, TRAILING)
+                       SET CR-RESULT-EQUAL TO TRUE
+                   ELSE
+                       SET CR-RESULT-MISMATCH TO TRUE
+                   END-IF
+               WHEN OTHER
+                   IF WS-COMPARE-1 = WS-COMPARE-2
+                       SET CR-RESULT-EQUAL TO TRUE
+                   ELSE
+                       SET CR-RESULT-MISMATCH TO TRUE
+                   END-IF
+           END-EVALUATE
+
+           MOVE ZERO TO CR-DIFF-POSITION
+           IF CR-RESULT-MISMATCH
+               PERFORM 2300-FIND-DIFF-POSITION
+           END-IF.
+
+      *> Some payloads are really a numeric value carried in an
+      *> alphanumeric field (account numbers, amounts) where "000123"
+      *> and "   123" mean the same thing but fail straight PIC X
+      *> equality. Strip the padding and compare the numeric value.
+       2210-NUMERIC-COMPARE.
+           MOVE ZERO TO WS-NUMERIC-1
+           MOVE ZERO TO WS-NUMERIC-2
+           MOVE "N" TO WS-NUMERIC-1-VALID-SW
+           MOVE "N" TO WS-NUMERIC-2-VALID-SW
+           IF FUNCTION TRIM(WS-COMPARE-1) IS NUMERIC
+               COMPUTE WS-NUMERIC-1 =
+                   FUNCTION NUMVAL(FUNCTION TRIM(WS-COMPARE-1))
+               SET WS-NUMERIC-1-VALID TO TRUE
+           END-IF
+           IF FUNCTION TRIM(WS-COMPARE-2) IS NUMERIC
+               COMPUTE WS-NUMERIC-2 =
+                   FUNCTION NUMVAL(FUNCTION TRIM(WS-COMPARE-2))
+               SET WS-NUMERIC-2-VALID TO TRUE
+           END-IF
+
+      *> A field that isn't actually numeric must never be allowed to
+      *> collapse to the same zero as another non-numeric field and be
+      *> reported EQUAL - that would mask a real difference between two
+      *> corrupted or non-numeric payloads.
+           IF WS-NUMERIC-1-VALID AND WS-NUMERIC-2-VALID
+               AND WS-NUMERIC-1 = WS-NUMERIC-2
+               SET CR-RESULT-EQUAL TO TRUE
+           ELSE
+               SET CR-RESULT-MISMATCH TO TRUE
+           END-IF.
+
+      *> Reports where the fields first differ AS THE COMPARE MODE SAW
+      *> THEM - WS-COMPARE-1/WS-COMPARE-2 already carry any case-fold
+      *> from req 002, so a byte that only differs in case is not
+      *> reported as the break when CC-CASE-SWITCH is on. Most
+      *> real-world breaks are a one- or two-character shift, and this
+      *> saves eyeballing two 100-character strings to find it.
+       2300-FIND-DIFF-POSITION.
+           MOVE ZERO TO CR-DIFF-POSITION
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > LENGTH OF WS-COMPARE-1
+               IF WS-COMPARE-1(WS-SUB:1) NOT = WS-COMPARE-2(WS-SUB:1)
+                   MOVE WS-SUB TO CR-DIFF-POSITION
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       2400-WRITE-CHECKPOINT.
+           MOVE OLD-EXTRACT-KEY   TO RS-LAST-KEY
+           MOVE WS-COMPARED-COUNT TO RS-COMPARED-COUNT
+           MOVE WS-EQUAL-COUNT    TO RS-EQUAL-COUNT
+           MOVE WS-MISMATCH-COUNT TO RS-MISMATCH-COUNT
+           WRITE RESTART-RECORD.
+
+       2500-WRITE-REPORT-RECORD.
+           MOVE OLD-EXTRACT-KEY TO CR-RECORD-KEY
+           MOVE WS-AREA-1 TO CR-AREA-1
+           MOVE WS-AREA-2 TO CR-AREA-2
+           WRITE COMPARE-REPORT-RECORD.
+
+       3000-FINALIZE.
+      *> A run that already aborted (out-of-sequence keys, restart key
+      *> not found, or mismatched record counts) has an OLD-EXTRACT-KEY
+      *> that was never actually compared - writing it as the "last key
+      *> compared" would make a later restart silently skip a key that
+      *> was never checked. Only checkpoint a run that got to the end
+      *> clean.
+           IF RETURN-CODE = ZERO
+               AND CC-CHECKPOINT-INTERVAL > ZERO
+               PERFORM 2400-WRITE-CHECKPOINT
+           END-IF
+           CLOSE OLD-EXTRACT-FILE
+           CLOSE NEW-EXTRACT-FILE
+           CLOSE COMPARE-REPORT-FILE
+           CLOSE RESTART-FILE
+
+           DISPLAY "RECONCIL SUMMARY: RECORDS COMPARED   = "
+               WS-COMPARED-COUNT
+           DISPLAY "RECONCIL SUMMARY: RECORDS EQUAL      = "
+               WS-EQUAL-COUNT
+           DISPLAY "RECONCIL SUMMARY: RECORDS MISMATCH   = "
+               WS-MISMATCH-COUNT
+           DISPLAY "RECONCIL SUMMARY: MISMATCH TOLERANCE = "
+               CC-MISMATCH-TOLERANCE
+
+           IF RETURN-CODE = ZERO
+               IF WS-MISMATCH-COUNT > CC-MISMATCH-TOLERANCE
+                   DISPLAY "RECONCIL: MISMATCH TOLERANCE EXCEEDED"
+                   MOVE 8 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
