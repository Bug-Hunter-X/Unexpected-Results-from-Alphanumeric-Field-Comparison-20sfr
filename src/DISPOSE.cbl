@@ -0,0 +1,243 @@
+      *>----------------------------------------------------------------
+      *> PROGRAM:  DISPOSE
+      *>
+      *> Online maintenance screen for ops to work the exceptions
+      *> RECONCIL wrote to COMPARE-REPORT-FILE. Each MISMATCH record is
+      *> shown with its key, both compared values, and the first
+      *> differing column; the operator dispositions it as an accepted
+      *> difference or as needing a fix, with a free-text comment. Every
+      *> decision is logged to AUDIT-TRAIL-FILE for compliance review -
+      *> nothing is disposed silently.
+      *>
+      *> EQUAL records on COMPARE-REPORT-FILE are read past without
+      *> being shown; only exceptions need a human decision.
+      *>----------------------------------------------------------------
+       >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DISPOSE.
+       AUTHOR. RECONCILIATION-TEAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMPARE-REPORT-FILE ASSIGN TO "RPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITTRL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COMPARE-REPORT-FILE.
+       COPY CMPR100.
+
+       FD  AUDIT-TRAIL-FILE.
+       COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-RPT-FILE-STATUS      PIC X(02).
+           05  WS-AUD-FILE-STATUS      PIC X(02).
+
+       01  WS-SWITCHES.
+           05  WS-RPT-EOF-SW           PIC X(01) VALUE "N".
+               88  WS-RPT-EOF              VALUE "Y".
+           05  WS-QUIT-REQUESTED-SW    PIC X(01) VALUE "N".
+               88  WS-QUIT-REQUESTED       VALUE "Y".
+           05  WS-ALREADY-DISPOSED-SW  PIC X(01) VALUE "N".
+               88  WS-ALREADY-DISPOSED     VALUE "Y".
+
+       01  WS-COUNTERS.
+           05  WS-EXCEPTION-COUNT      PIC 9(05) VALUE ZERO.
+           05  WS-ALREADY-DISPOSED-COUNT PIC 9(05) VALUE ZERO.
+           05  WS-DISPOSED-COUNT       PIC 9(05) VALUE ZERO.
+           05  WS-SKIPPED-COUNT        PIC 9(05) VALUE ZERO.
+
+       01  WS-SUB                      PIC 9(05) VALUE ZERO.
+
+      *> Keys already logged to AUDIT-TRAIL-FILE by a prior session, held
+      *> in memory so this run does not re-prompt for (and re-log) a
+      *> record an operator already dispositioned. AUDIT-TRAIL-FILE is a
+      *> plain LINE SEQUENTIAL file, so a full read-and-hold at startup
+      *> is the only lookup this dialect supports - 9999 covers any
+      *> realistic single-run backlog.
+       01  WS-DISPOSED-KEYS.
+           05  WS-DISPOSED-KEY-COUNT   PIC 9(05) VALUE ZERO.
+           05  WS-DISPOSED-KEY-TABLE   PIC X(10)
+                                       OCCURS 9999 TIMES.
+
+       01  WS-OPERATOR-ID              PIC X(08).
+
+       01  WS-TODAY-DATE.
+           05  WS-TODAY-YYYY           PIC 9(04).
+           05  WS-TODAY-MM             PIC 9(02).
+           05  WS-TODAY-DD             PIC 9(02).
+
+       01  WS-NOW-TIME.
+           05  WS-NOW-HH               PIC 9(02).
+           05  WS-NOW-MN               PIC 9(02).
+           05  WS-NOW-SS               PIC 9(02).
+           05  FILLER                  PIC 9(02).
+
+       01  WS-DISP-CODE                PIC X(01).
+       01  WS-DISP-COMMENT             PIC X(60).
+
+       SCREEN SECTION.
+       01  DISPOSITION-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1 COLUMN 1 VALUE "RECONCIL EXCEPTION DISPOSITION".
+           05  LINE 3 COLUMN 1 VALUE "RECORD KEY:".
+           05  LINE 3 COLUMN 20 PIC X(10) FROM CR-RECORD-KEY.
+           05  LINE 4 COLUMN 1 VALUE "DIFFERS AT COLUMN:".
+           05  LINE 4 COLUMN 20 PIC 9(05) FROM CR-DIFF-POSITION.
+           05  LINE 6 COLUMN 1 VALUE "OLD VALUE:".
+           05  LINE 7 COLUMN 1 PIC X(50) FROM CR-AREA-1(1:50).
+           05  LINE 8 COLUMN 1 PIC X(50) FROM CR-AREA-1(51:50).
+           05  LINE 10 COLUMN 1 VALUE "NEW VALUE:".
+           05  LINE 11 COLUMN 1 PIC X(50) FROM CR-AREA-2(1:50).
+           05  LINE 12 COLUMN 1 PIC X(50) FROM CR-AREA-2(51:50).
+           05  LINE 14 COLUMN 1
+               VALUE "DISPOSITION (A=ACCEPT N=NEEDS FIX S=SKIP Q=QUIT):".
+           05  LINE 14 COLUMN 51 PIC X(01) TO WS-DISP-CODE.
+           05  LINE 15 COLUMN 1 VALUE "COMMENT:".
+           05  LINE 15 COLUMN 10 PIC X(60) TO WS-DISP-COMMENT.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-EXCEPTIONS
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER"
+           IF WS-OPERATOR-ID = SPACES
+               MOVE "OPER1" TO WS-OPERATOR-ID
+           END-IF
+
+           OPEN INPUT COMPARE-REPORT-FILE
+
+           PERFORM 1050-LOAD-DISPOSED-KEYS
+
+           OPEN EXTEND AUDIT-TRAIL-FILE
+           IF WS-AUD-FILE-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+           END-IF.
+
+      *> Read whatever a prior session already logged so this run does
+      *> not re-prompt for (and duplicate-log) an already-dispositioned
+      *> exception.
+       1050-LOAD-DISPOSED-KEYS.
+           MOVE ZERO TO WS-DISPOSED-KEY-COUNT
+           OPEN INPUT AUDIT-TRAIL-FILE
+           IF WS-AUD-FILE-STATUS = "00"
+               PERFORM UNTIL WS-AUD-FILE-STATUS NOT = "00"
+                   READ AUDIT-TRAIL-FILE
+                   IF WS-AUD-FILE-STATUS = "00"
+                       AND WS-DISPOSED-KEY-COUNT < 9999
+                       ADD 1 TO WS-DISPOSED-KEY-COUNT
+                       MOVE AT-RECORD-KEY TO
+                           WS-DISPOSED-KEY-TABLE(WS-DISPOSED-KEY-COUNT)
+                   END-IF
+               END-PERFORM
+               CLOSE AUDIT-TRAIL-FILE
+           END-IF.
+
+       2000-PROCESS-EXCEPTIONS.
+           PERFORM 2050-READ-NEXT-RECORD
+
+           PERFORM UNTIL WS-RPT-EOF OR WS-QUIT-REQUESTED
+               IF CR-RESULT-MISMATCH
+                   PERFORM 2060-CHECK-ALREADY-DISPOSED
+                   IF WS-ALREADY-DISPOSED
+                       ADD 1 TO WS-ALREADY-DISPOSED-COUNT
+                   ELSE
+                       ADD 1 TO WS-EXCEPTION-COUNT
+                       PERFORM 2100-DISPOSITION-ONE-EXCEPTION
+                   END-IF
+               END-IF
+               IF NOT WS-QUIT-REQUESTED
+                   PERFORM 2050-READ-NEXT-RECORD
+               END-IF
+           END-PERFORM.
+
+       2050-READ-NEXT-RECORD.
+           READ COMPARE-REPORT-FILE
+               AT END MOVE "Y" TO WS-RPT-EOF-SW
+           END-READ.
+
+      *> A key already present in AUDIT-TRAIL-FILE (from an earlier
+      *> session, or an earlier pass this session) must not be
+      *> re-prompted for - that would log a second, conflicting
+      *> disposition for the same exception.
+       2060-CHECK-ALREADY-DISPOSED.
+           MOVE "N" TO WS-ALREADY-DISPOSED-SW
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-DISPOSED-KEY-COUNT
+               IF WS-DISPOSED-KEY-TABLE(WS-SUB) = CR-RECORD-KEY
+                   SET WS-ALREADY-DISPOSED TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+      *> Re-prompts until the operator enters a valid response - a
+      *> blank or bad keystroke here must not silently drop the
+      *> exception from the audit trail. S defers the exception to a
+      *> later DISPOSE run without logging anything; Q ends the session
+      *> so a large backlog can be worked in stages.
+       2100-DISPOSITION-ONE-EXCEPTION.
+           MOVE SPACES TO WS-DISP-CODE
+           MOVE SPACES TO WS-DISP-COMMENT
+
+           PERFORM UNTIL WS-DISP-CODE = "A" OR WS-DISP-CODE = "N"
+                   OR WS-DISP-CODE = "S" OR WS-DISP-CODE = "Q"
+               DISPLAY DISPOSITION-SCREEN
+               ACCEPT DISPOSITION-SCREEN
+               MOVE FUNCTION UPPER-CASE(WS-DISP-CODE) TO WS-DISP-CODE
+           END-PERFORM
+
+           EVALUATE WS-DISP-CODE
+               WHEN "Q"
+                   SET WS-QUIT-REQUESTED TO TRUE
+               WHEN "S"
+                   ADD 1 TO WS-SKIPPED-COUNT
+               WHEN OTHER
+                   PERFORM 2200-WRITE-AUDIT-RECORD
+                   ADD 1 TO WS-DISPOSED-COUNT
+                   IF WS-DISPOSED-KEY-COUNT < 9999
+                       ADD 1 TO WS-DISPOSED-KEY-COUNT
+                       MOVE CR-RECORD-KEY TO
+                           WS-DISPOSED-KEY-TABLE(WS-DISPOSED-KEY-COUNT)
+                   END-IF
+           END-EVALUATE.
+
+       2200-WRITE-AUDIT-RECORD.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-NOW-TIME FROM TIME
+
+           MOVE CR-RECORD-KEY TO AT-RECORD-KEY
+           MOVE WS-DISP-CODE TO AT-DISPOSITION-CODE
+           MOVE WS-DISP-COMMENT TO AT-COMMENT
+           MOVE WS-OPERATOR-ID TO AT-USER-ID
+           STRING WS-TODAY-YYYY "-" WS-TODAY-MM "-" WS-TODAY-DD
+               DELIMITED BY SIZE INTO AT-DISPOSITION-DATE
+           STRING WS-NOW-HH ":" WS-NOW-MN ":" WS-NOW-SS
+               DELIMITED BY SIZE INTO AT-DISPOSITION-TIME
+
+           WRITE AUDIT-TRAIL-RECORD.
+
+       3000-FINALIZE.
+           CLOSE COMPARE-REPORT-FILE
+           CLOSE AUDIT-TRAIL-FILE
+
+           DISPLAY "DISPOSE SUMMARY: EXCEPTIONS PRESENTED = "
+               WS-EXCEPTION-COUNT
+           DISPLAY "DISPOSE SUMMARY: ALREADY DISPOSED      = "
+               WS-ALREADY-DISPOSED-COUNT
+           DISPLAY "DISPOSE SUMMARY: DISPOSED THIS SESSION = "
+               WS-DISPOSED-COUNT
+           DISPLAY "DISPOSE SUMMARY: SKIPPED THIS SESSION  = "
+               WS-SKIPPED-COUNT.
